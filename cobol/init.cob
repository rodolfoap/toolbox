@@ -28,21 +28,43 @@
          FD FICHERO LABEL RECORD STANDARD
                     VALUE OF FILE-ID 'CLIENTE.DAT'.
 
-         01 REGISTRO                PIC X(48).
+         01 REGISTRO                PIC X(49).
 
         WORKING-STORAGE SECTION.
 
         01 CLIENTE.
            05 FILLER                PIC X      VALUE "#".
-           05 CARNET                PIC 9(7).
+           05 CARNET                PIC 9(8).
            05 FILLER                PIC X      VALUE SPACES.
-           05 INICIAL               PIC X. 
+           05 INICIAL               PIC X.
            05 FILLER                PIC X      VALUE '.'.
            05 NOMBRE                PIC X(16)  VALUE ALL '_'.
            05 FILLER                PIC X(5)   VALUE SPACES.
            05 APELLIDO              PIC X(16)  VALUE ALL '_'.
        01 FINAL-FICHERO             PIC 9      VALUE 0.
 
+      * VALIDAÇÃO DO DÍGITO VERIFICADOR DO CARNET (MÓDULO 10)
+       01 WS-CARNET-BASE             PIC 9(7).
+       01 WS-CARNET-BASE-R REDEFINES WS-CARNET-BASE.
+           05 WS-DIGITO               PIC 9 OCCURS 7 TIMES.
+       01 WS-PESOS-TAB.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 4.
+       01 WS-PESOS-TAB-R REDEFINES WS-PESOS-TAB.
+           05 WS-PESO                 PIC 9 OCCURS 7 TIMES.
+       77 WS-CARNET-DV                PIC 9.
+       77 WS-DV-CALCULADO             PIC 9.
+       77 WS-SOMA                     PIC 9(04).
+       77 WS-RESTO                    PIC 9.
+       77 WS-IDX                      PIC 9.
+       77 WS-CI-VALIDA                PIC X VALUE "N".
+           88 CI-VALIDA VALUE "S".
+
        PROCEDURE DIVISION.
 
        INICIO-PROGRAMA.
@@ -61,24 +83,40 @@
 
        PIDE-DATOS.
               DISPLAY 'PRIMER NOMBRE: '.
-              ACCEPT NOMBRE. 
+              ACCEPT NOMBRE.
               MOVE NOMBRE TO INICIAL.
               DISPLAY 'PRIMER APELLIDO: '.
-              ACCEPT APELLIDO. 
-              DISPLAY 'NUMERO DE CI: '.
+              ACCEPT APELLIDO.
+              PERFORM PIDE-CARNET UNTIL CI-VALIDA.
+
+       PIDE-CARNET.
+              DISPLAY 'NUMERO DE CI (7 DIGITOS + DIGITO VERIFICADOR): '.
               ACCEPT CARNET.
-              IF CARNET IS EQUAL 3379263
-                     PERFORM ARREGLA-CI
+              PERFORM VALIDA-CARNET.
+              IF NOT CI-VALIDA
+                     DISPLAY 'DIGITO VERIFICADOR INVALIDO, REINTENTE'.
+
+      * VALIDA O DÍGITO VERIFICADOR DO CARNET PELO MÓDULO 10 PADRÃO
+      * (PESOS 2 9 8 7 6 3 4 SOBRE OS 7 PRIMEIROS DÍGITOS)
+       VALIDA-CARNET.
+              MOVE "N" TO WS-CI-VALIDA.
+              DIVIDE CARNET BY 10 GIVING WS-CARNET-BASE
+                     REMAINDER WS-CARNET-DV.
+              MOVE 0 TO WS-SOMA.
+              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+                     COMPUTE WS-SOMA = WS-SOMA +
+                           (WS-DIGITO(WS-IDX) * WS-PESO(WS-IDX))
+              END-PERFORM.
+              MOVE FUNCTION MOD(WS-SOMA, 10) TO WS-RESTO.
+              IF WS-RESTO = 0
+                     MOVE 0 TO WS-DV-CALCULADO
               ELSE
-                     DISPLAY 'CARNET DESCONOCIDO'.
-
-       ARREGLA-CI.
-              ADD 1 9 TO CARNET.
-              SUBTRACT 10 FROM CARNET.
-              MULTIPLY 2 BY CARNET.
-              DIVIDE 2 INTO CARNET.
-              COMPUTE CARNET = ( CARNET * 2 + 1 - 1 ) / 2.
-              
+                     COMPUTE WS-DV-CALCULADO = 10 - WS-RESTO
+              END-IF.
+              IF WS-DV-CALCULADO = WS-CARNET-DV
+                     MOVE "S" TO WS-CI-VALIDA
+              END-IF.
+
        MUESTRA-DATOS.
               DISPLAY CLIENTE.
 
