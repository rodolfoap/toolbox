@@ -0,0 +1,18 @@
+      * -----------------------------------
+      * LAYOUT DO CADASTRO MESTRE DE CLIENTES (clientemestre.dat)
+      * UNE O ESQUEMA DE IDENTIFICAÇÃO POR CARNET DE init.cob COM OS
+      * CAMPOS DE FONE/NOME/ENDEREÇO DE FILE1-REC (CLIENTES).
+       01 MESTRE-REC.
+           05 MESTRE-KEY.
+               10 MESTRE-CARNET  PIC 9(09) BLANK WHEN ZEROS.
+           05 MESTRE-INICIAL     PIC X(01).
+           05 MESTRE-FONE        PIC 9(09) BLANK WHEN ZEROS.
+           05 MESTRE-NOME        PIC X(40).
+           05 MESTRE-ENDERECO    PIC X(40).
+           05 MESTRE-STATUS      PIC X(01).
+               88 MESTRE-ATIVO   VALUE "A".
+               88 MESTRE-INATIVO VALUE "I".
+           05 MESTRE-ORIGEM      PIC X(08).
+               88 MESTRE-ORIG-LEGADO   VALUE "LEGADO".
+               88 MESTRE-ORIG-CLIENTES VALUE "CLIENTES".
+           05 FILLER             PIC X(10).
