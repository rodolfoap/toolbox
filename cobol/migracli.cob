@@ -0,0 +1,176 @@
+      *====#############################################################
+      * Column 7 is comments
+      * Column  8 - 11 is A Margin
+      * Column 12 - 72 is B Margin
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. MIGRACLI.
+        AUTHOR. RODOLFO ALCAZAR.
+
+      * CONVERSÃO ÚNICA: JUNTA O LEGADO CLIENTE.DAT (init.cob) E O
+      * CADASTRO ATIVO clientes.dat (CLIENTES) NO NOVO CADASTRO MESTRE
+      * clientemestre.dat, CHAVEADO POR CARNET.
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+          SOURCE-COMPUTER. X86-64.
+          OBJECT-COMPUTER. X86-64.
+
+        INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT FICHERO-LEGADO ASSIGN TO DISK
+                             ORGANIZATION LINE SEQUENTIAL
+                             ACCESS MODE SEQUENTIAL
+                             FILE STATUS IS FS-STAT-LEG.
+              SELECT FILE1 ASSIGN TO DISK
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS FS-STAT-CLI
+                             RECORD KEY IS FS-KEY
+                             ALTERNATE RECORD KEY IS FS-NAME
+                                 WITH DUPLICATES.
+              SELECT MESTRE ASSIGN TO DISK
+                             ORGANIZATION IS INDEXED
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS FS-STAT-MST
+                             RECORD KEY IS MESTRE-KEY.
+              SELECT LOG-ERROS ASSIGN TO DISK
+                             ORGANIZATION LINE SEQUENTIAL
+                             FILE STATUS IS FS-STAT-LOG.
+
+       DATA DIVISION.
+
+        FILE SECTION.
+
+         FD FICHERO-LEGADO LABEL RECORD STANDARD
+                    VALUE OF FILE-ID IS 'CLIENTE.DAT'.
+         01 REGISTRO-LEGADO PIC X(49).
+
+         FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+             COPY cliente.
+
+         FD MESTRE VALUE OF FILE-ID IS "clientemestre.dat".
+             COPY clientemestre.
+
+         FD LOG-ERROS LABEL RECORD STANDARD
+                    VALUE OF FILE-ID IS "migracli_erros.log".
+         01 LINHA-LOG PIC X(80).
+
+        WORKING-STORAGE SECTION.
+
+        77 FS-STAT-LEG PIC 9(02).
+        77 FS-STAT-CLI PIC 9(02).
+           88 FS-CLI-OK VALUE ZEROS.
+        77 FS-STAT-MST PIC 9(02).
+           88 FS-MST-NAO-EXISTE VALUE 35.
+        77 FS-STAT-LOG PIC 9(02).
+        77 FINAL-LEGADO PIC 9 VALUE 0.
+        77 FINAL-CLIENTES PIC 9 VALUE 0.
+        77 WS-TOTAL-LEGADO PIC 9(06) VALUE 0.
+        77 WS-TOTAL-CLIENTES PIC 9(06) VALUE 0.
+        77 WS-TOTAL-ERROS PIC 9(06) VALUE 0.
+
+        01 WS-LINHA-LOG.
+           05 FILLER        PIC X(18) VALUE
+              "CARNET DUPLICADO: ".
+           05 WL-CARNET     PIC Z(8)9.
+           05 FILLER        PIC X(11) VALUE "  ORIGEM: ".
+           05 WL-ORIGEM     PIC X(08).
+
+        01 CLIENTE-LEGADO.
+           05 FILLER                PIC X      VALUE "#".
+           05 CARNET-LEG            PIC 9(8).
+           05 FILLER                PIC X      VALUE SPACES.
+           05 INICIAL-LEG           PIC X.
+           05 FILLER                PIC X      VALUE '.'.
+           05 NOME-LEG              PIC X(16).
+           05 FILLER                PIC X(5)   VALUE SPACES.
+           05 SOBRENOME-LEG         PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       INICIO-PROGRAMA.
+              PERFORM ABRIR-ARQUIVOS.
+              PERFORM MIGRA-LEGADO.
+              PERFORM MIGRA-CLIENTES.
+              DISPLAY "REGISTROS LEGADO MIGRADOS: "   WS-TOTAL-LEGADO.
+              DISPLAY "REGISTROS CLIENTES MIGRADOS: " WS-TOTAL-CLIENTES.
+              DISPLAY "CARNETS DUPLICADOS: " WS-TOTAL-ERROS.
+              CLOSE FICHERO-LEGADO.
+              CLOSE FILE1.
+              CLOSE MESTRE.
+              CLOSE LOG-ERROS.
+              PERFORM FIN-PROGRAMA.
+
+       ABRIR-ARQUIVOS.
+              OPEN INPUT FICHERO-LEGADO.
+              OPEN INPUT FILE1.
+              OPEN I-O MESTRE
+              IF FS-MST-NAO-EXISTE THEN
+                  OPEN OUTPUT MESTRE
+                  CLOSE MESTRE
+                  OPEN I-O MESTRE
+              END-IF.
+              OPEN OUTPUT LOG-ERROS.
+
+       MIGRA-LEGADO.
+              READ FICHERO-LEGADO INTO CLIENTE-LEGADO
+                  AT END MOVE 1 TO FINAL-LEGADO
+              END-READ.
+              PERFORM GRAVA-LEGADO UNTIL FINAL-LEGADO = 1.
+
+       GRAVA-LEGADO.
+              MOVE SPACES TO MESTRE-REC.
+              MOVE CARNET-LEG    TO MESTRE-CARNET.
+              MOVE INICIAL-LEG   TO MESTRE-INICIAL.
+              MOVE ZEROS         TO MESTRE-FONE.
+              STRING NOME-LEG DELIMITED BY SPACE
+                     " " SOBRENOME-LEG DELIMITED BY SIZE
+                  INTO MESTRE-NOME
+              END-STRING.
+              MOVE SPACES        TO MESTRE-ENDERECO.
+              MOVE "A"           TO MESTRE-STATUS.
+              MOVE "LEGADO"      TO MESTRE-ORIGEM.
+              WRITE MESTRE-REC
+                  INVALID KEY
+                      ADD 1 TO WS-TOTAL-ERROS
+                      MOVE CARNET-LEG TO WL-CARNET
+                      MOVE "LEGADO"   TO WL-ORIGEM
+                      WRITE LINHA-LOG FROM WS-LINHA-LOG
+                      END-WRITE
+                  NOT INVALID KEY ADD 1 TO WS-TOTAL-LEGADO
+              END-WRITE.
+              READ FICHERO-LEGADO INTO CLIENTE-LEGADO
+                  AT END MOVE 1 TO FINAL-LEGADO
+              END-READ.
+
+       MIGRA-CLIENTES.
+              READ FILE1 NEXT RECORD
+                  AT END MOVE 1 TO FINAL-CLIENTES
+              END-READ.
+              PERFORM GRAVA-CLIENTE UNTIL FINAL-CLIENTES = 1.
+
+       GRAVA-CLIENTE.
+              MOVE SPACES        TO MESTRE-REC.
+              MOVE FS-CARNET     TO MESTRE-CARNET.
+              MOVE SPACES        TO MESTRE-INICIAL.
+              MOVE FS-FONE       TO MESTRE-FONE.
+              MOVE FS-NAME       TO MESTRE-NOME.
+              MOVE FS-ENDERECO   TO MESTRE-ENDERECO.
+              MOVE FS-STATUS     TO MESTRE-STATUS.
+              MOVE "CLIENTES"    TO MESTRE-ORIGEM.
+              WRITE MESTRE-REC
+                  INVALID KEY
+                      ADD 1 TO WS-TOTAL-ERROS
+                      MOVE FS-CARNET  TO WL-CARNET
+                      MOVE "CLIENTES" TO WL-ORIGEM
+                      WRITE LINHA-LOG FROM WS-LINHA-LOG
+                      END-WRITE
+                  NOT INVALID KEY ADD 1 TO WS-TOTAL-CLIENTES
+              END-WRITE.
+              READ FILE1 NEXT RECORD
+                  AT END MOVE 1 TO FINAL-CLIENTES
+              END-READ.
+
+       FIN-PROGRAMA.
+              STOP RUN.
