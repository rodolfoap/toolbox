@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPLIC.
+
+      * DETECÇÃO DE CLIENTES DUPLICADOS EM clientes.dat: AGRUPA PELO
+      * NOME NORMALIZADO (MAIÚSCULAS, SEM ESPAÇOS EXTRAS) E, DENTRO DE
+      * CADA GRUPO DE NOME IGUAL, CONFERE SE O ENDEREÇO É PARECIDO
+      * (MESMOS PRIMEIROS WS-TAM-PREFIXO CARACTERES NORMALIZADOS), PARA
+      * NÃO ACUSAR COMO DUPLICATA CLIENTES HOMÔNIMOS EM ENDEREÇOS
+      * DIFERENTES. GRAVA OS PARES CANDIDATOS A MERGE EM UM RELATÓRIO.
+      *
+      * A ABORDAGEM SE APOIA NA ORDEM DA CHAVE ALTERNATIVA FS-NAME (COM
+      * DUPLICADOS) PARA TER OS HOMÔNIMOS JUNTOS, SEM PRECISAR ORDENAR
+      * O ARQUIVO INTEIRO EM MEMÓRIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT RELATORIO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+           COPY cliente.
+
+       FD RELATORIO LABEL RECORD STANDARD
+                    VALUE OF FILE-ID IS "duplicados.lst".
+       01 LINHA-REL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02).
+           88 FS-OK VALUE ZEROS.
+       77 FINAL-ARQUIVO  PIC 9 VALUE 0.
+       77 WS-TAM-PREFIXO PIC 99 VALUE 15.
+       77 WS-TOTAL-PARES PIC 9(06) VALUE 0.
+
+       01 WS-ANTERIOR.
+           05 WS-ANT-CARNET    PIC 9(09).
+           05 WS-ANT-NOME-NORM PIC X(40).
+           05 WS-ANT-END-NORM  PIC X(40).
+       77 WS-TEM-ANTERIOR PIC X VALUE "N".
+           88 TEM-ANTERIOR VALUE "S".
+
+       01 WS-ATUAL.
+           05 WS-ATU-CARNET    PIC 9(09).
+           05 WS-ATU-NOME-NORM PIC X(40).
+           05 WS-ATU-END-NORM  PIC X(40).
+
+       01 WS-CABECALHO.
+           05 FILLER PIC X(45) VALUE
+              "RELATORIO DE CANDIDATOS A CLIENTE DUPLICADO".
+       01 WS-SUBCABECALHO.
+           05 FILLER PIC X(12) VALUE "CARNET 1".
+           05 FILLER PIC X(12) VALUE "CARNET 2".
+           05 FILLER PIC X(40) VALUE "NOME".
+       01 WS-DETALHE.
+           05 WD-CARNET-1 PIC Z(8)9.
+           05 FILLER      PIC X(03) VALUE SPACES.
+           05 WD-CARNET-2 PIC Z(8)9.
+           05 FILLER      PIC X(03) VALUE SPACES.
+           05 WD-NOME     PIC X(40).
+       01 WS-RODAPE.
+           05 FILLER   PIC X(27) VALUE "TOTAL DE PARES CANDIDATOS: ".
+           05 WR-TOTAL PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT FILE1.
+           OPEN OUTPUT RELATORIO.
+           WRITE LINHA-REL FROM WS-CABECALHO.
+           WRITE LINHA-REL FROM WS-SUBCABECALHO.
+           MOVE LOW-VALUES TO FS-NAME.
+           START FILE1 KEY IS NOT LESS THAN FS-NAME
+               INVALID KEY MOVE 1 TO FINAL-ARQUIVO
+           END-START.
+           IF FINAL-ARQUIVO NOT = 1
+               READ FILE1 NEXT RECORD
+                   AT END MOVE 1 TO FINAL-ARQUIVO
+               END-READ
+           END-IF.
+           PERFORM PROCESSA-REGISTRO UNTIL FINAL-ARQUIVO = 1.
+           WRITE LINHA-REL FROM WS-RODAPE.
+           CLOSE FILE1.
+           CLOSE RELATORIO.
+           DISPLAY "PARES CANDIDATOS A DUPLICATA: " WS-TOTAL-PARES.
+           MOVE WS-TOTAL-PARES TO WR-TOTAL.
+           STOP RUN.
+
+       PROCESSA-REGISTRO.
+           IF NOT FS-INATIVO
+               PERFORM NORMALIZA-ATUAL
+               IF TEM-ANTERIOR
+                   AND WS-ATU-NOME-NORM = WS-ANT-NOME-NORM
+                   AND WS-ATU-CARNET NOT = WS-ANT-CARNET
+                   PERFORM COMPARA-ENDERECOS
+               END-IF
+               MOVE WS-ATUAL TO WS-ANTERIOR
+               MOVE "S" TO WS-TEM-ANTERIOR
+           END-IF.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+
+      * -----------------------------------
+      * NORMALIZA O NOME E O ENDEREÇO DO REGISTRO ATUAL (MAIÚSCULAS E
+      * FUNCTION TRIM) PARA COMPARAÇÃO COM O REGISTRO ANTERIOR.
+       NORMALIZA-ATUAL.
+           MOVE FS-CARNET TO WS-ATU-CARNET.
+           MOVE SPACES TO WS-ATU-NOME-NORM.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(FS-NAME))
+               TO WS-ATU-NOME-NORM.
+           MOVE SPACES TO WS-ATU-END-NORM.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(FS-ENDERECO))
+               TO WS-ATU-END-NORM.
+
+      * -----------------------------------
+      * "FUZZY" SIMPLES: DOIS HOMÔNIMOS SÃO CANDIDATOS A DUPLICATA SE
+      * OS PRIMEIROS WS-TAM-PREFIXO CARACTERES DO ENDEREÇO NORMALIZADO
+      * COINCIDIREM, EVITANDO ACUSAR HOMÔNIMOS EM ENDEREÇOS DIFERENTES.
+       COMPARA-ENDERECOS.
+           IF WS-ATU-END-NORM(1:WS-TAM-PREFIXO) =
+                   WS-ANT-END-NORM(1:WS-TAM-PREFIXO)
+               ADD 1 TO WS-TOTAL-PARES
+               MOVE WS-ANT-CARNET TO WD-CARNET-1
+               MOVE WS-ATU-CARNET TO WD-CARNET-2
+               MOVE FS-NAME       TO WD-NOME
+               WRITE LINHA-REL FROM WS-DETALHE
+           END-IF.
