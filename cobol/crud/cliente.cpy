@@ -0,0 +1,14 @@
+      * -----------------------------------
+      * LAYOUT DO REGISTRO DE clientes.dat (FD FILE1)
+      * COMPARTILHADO ENTRE CLIENTES E OS PROGRAMAS BATCH QUE LEEM/
+      * GRAVAM O MESMO ARQUIVO.
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-CARNET   PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-FONE     PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-NAME     PIC X(40).
+           05 FS-ENDERECO PIC X(40).
+           05 FS-STATUS   PIC X(01).
+               88 FS-ATIVO   VALUE "A".
+               88 FS-INATIVO VALUE "I".
+           05 FILLER      PIC X(10).
