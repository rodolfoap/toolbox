@@ -0,0 +1,19 @@
+      * -----------------------------------
+      * REGISTRO DE TRILHA DE AUDITORIA (auditoria.log)
+      * UMA LINHA POR EXCLUSÃO (SOFT-DELETE) DE cliente.
+       01 AUD-REC.
+           05 AUD-DATA      PIC 9(08).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-HORA      PIC 9(08).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-OPERADOR  PIC X(10).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-ACAO      PIC X(10).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-CARNET    PIC 9(09).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-FONE      PIC 9(09).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-NOME      PIC X(40).
+           05 FILLER        PIC X(01) VALUE SPACES.
+           05 AUD-ENDERECO  PIC X(40).
