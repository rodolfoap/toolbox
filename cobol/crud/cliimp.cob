@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIIMP.
+
+      * IMPORTAÇÃO EM LOTE DE clientes.dat A PARTIR DE UM CSV COM
+      * LINHAS CARNET,FONE,NOME,ENDERECO (UMA POR CLIENTE).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-IN ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-CSV.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-CKP.
+           SELECT DELTA-FILE ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-DLT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-IN LABEL RECORD STANDARD
+                 VALUE OF FILE-ID IS "clientes_import.csv".
+       01 CSV-LINHA PIC X(200).
+
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+           COPY cliente.
+
+       FD CHECKPOINT-FILE LABEL RECORD STANDARD
+                  VALUE OF FILE-ID IS "clientes_import.ckp".
+       01 CKP-REGISTRO PIC X(18).
+
+      * QUANTOS REGISTROS ESTA EXECUÇÃO GRAVOU E A SOMA DE SEUS CARNETS,
+      * PARA O RECON.COB SOMAR AO TOTAL DE CONTROLE DA NOITE ANTERIOR EM
+      * VEZ DE EXIGIR UMA IGUALDADE EXATA (VEJA RECON.COB).
+       FD DELTA-FILE LABEL RECORD STANDARD
+                  VALUE OF FILE-ID IS "clientes.delta".
+       01 DELTA-REGISTRO PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT-CSV PIC 9(02).
+       77 FS-STAT     PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+       77 FINAL-ARQUIVO PIC 9 VALUE 0.
+       77 WS-TOTAL-LIDOS    PIC 9(06) VALUE 0.
+       77 WS-TOTAL-GRAVADOS PIC 9(06) VALUE 0.
+       77 WS-TOTAL-ERROS    PIC 9(06) VALUE 0.
+       77 WS-TOTAL-PULADOS  PIC 9(06) VALUE 0.
+       77 WS-CHECKSUM-DELTA PIC 9(12) VALUE 0.
+       77 FS-STAT-DLT       PIC 9(02).
+
+       01 WS-DELTA-REC.
+           05 DLT-TOTAL    PIC 9(08).
+           05 FILLER       PIC X VALUE ",".
+           05 DLT-CHECKSUM PIC 9(12).
+
+       01 WS-CSV-CAMPOS.
+           05 WS-C-CARNET   PIC X(09).
+           05 WS-C-FONE     PIC X(09).
+           05 WS-C-NOME     PIC X(40).
+           05 WS-C-ENDERECO PIC X(40).
+
+      * UNSTRING DEIXA OS CAMPOS NUMÉRICOS ALINHADOS À ESQUERDA E
+      * PREENCHIDOS COM ESPAÇOS À DIREITA (EX.: "12345    "), O QUE
+      * FALHA NO TESTE NOT NUMERIC MESMO QUANDO O CSV TEM UM CARNET OU
+      * FONE VÁLIDO SEM ZEROS À ESQUERDA. WS-C-CARNET-N/WS-C-FONE-N
+      * REALINHAM O VALOR À DIREITA (ZERO-FILL) ANTES DE VALIDAR.
+       77 WS-C-CARNET-N PIC 9(09) VALUE 0.
+       77 WS-C-FONE-N   PIC 9(09) VALUE 0.
+
+      * GUARDA OS VALORES DA LINHA ATUAL ANTES DO WRITE, PARA PODER
+      * COMPARAR COM O REGISTRO JÁ GRAVADO QUANDO O WRITE DER CHAVE
+      * DUPLICADA (VEJA TRATA-CHAVE-DUPLICADA).
+       01 WS-CANDIDATO.
+           05 WS-CAND-FONE     PIC 9(09).
+           05 WS-CAND-NOME     PIC X(40).
+           05 WS-CAND-ENDERECO PIC X(40).
+
+      * CHECKPOINT/RESTART: GRAVA A ÚLTIMA LINHA/CARNET CARREGADOS COM
+      * SUCESSO A CADA WS-CHECKPOINT-N GRAVAÇÕES. NO REINÍCIO, LINHAS
+      * COM NÚMERO <= WS-RESTART-LINHA JÁ FORAM CARREGADAS E SÃO
+      * PULADAS. UM CHECKPOINT COM LINHA ZERO SIGNIFICA "DO INÍCIO".
+       77 FS-STAT-CKP PIC 9(02).
+       77 WS-CHECKPOINT-N PIC 9(04) VALUE 0100.
+       77 WS-LINHA-NUM PIC 9(08) VALUE 0.
+       77 WS-RESTART-LINHA PIC 9(08) VALUE 0.
+
+       01 WS-CKP-REC.
+           05 CKP-CARNET PIC 9(09).
+           05 FILLER     PIC X VALUE ",".
+           05 CKP-LINHA  PIC 9(08).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE 0 TO RETURN-CODE.
+      * ZERA O DELTA ANTES DE QUALQUER COISA: SE ESTA EXECUÇÃO FALHAR
+      * ANTES DE CARREGAR UMA LINHA SEQUER, O RECON.COB NÃO DEVE
+      * ESPERAR NENHUM CRESCIMENTO NO CADASTRO POR CAUSA DELA.
+           MOVE 0 TO WS-TOTAL-GRAVADOS.
+           MOVE 0 TO WS-CHECKSUM-DELTA.
+           PERFORM GRAVA-DELTA.
+           OPEN INPUT CSV-IN.
+           IF FS-STAT-CSV NOT = ZEROS
+               DISPLAY "NAO FOI POSSIVEL ABRIR O CSV DE IMPORTACAO"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM ABRIR-FILE1.
+           PERFORM LE-CHECKPOINT.
+           READ CSV-IN
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+           PERFORM IMPORTA-LINHA UNTIL FINAL-ARQUIVO = 1.
+           PERFORM GRAVA-CHECKPOINT-FIM.
+           PERFORM GRAVA-DELTA.
+           DISPLAY "LIDOS: "    WS-TOTAL-LIDOS.
+           DISPLAY "PULADOS (JA CARREGADOS): " WS-TOTAL-PULADOS.
+           DISPLAY "GRAVADOS: " WS-TOTAL-GRAVADOS.
+           DISPLAY "ERROS: "    WS-TOTAL-ERROS.
+           CLOSE CSV-IN.
+           CLOSE FILE1.
+           IF WS-TOTAL-ERROS > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       IMPORTA-LINHA.
+           ADD 1 TO WS-TOTAL-LIDOS.
+           ADD 1 TO WS-LINHA-NUM.
+           IF WS-LINHA-NUM <= WS-RESTART-LINHA
+               ADD 1 TO WS-TOTAL-PULADOS
+           ELSE
+               MOVE SPACES TO WS-CSV-CAMPOS
+               UNSTRING CSV-LINHA DELIMITED BY ","
+                   INTO WS-C-CARNET WS-C-FONE WS-C-NOME WS-C-ENDERECO
+               END-UNSTRING
+               MOVE WS-C-CARNET TO WS-C-CARNET-N
+               MOVE WS-C-FONE   TO WS-C-FONE-N
+               IF WS-C-CARNET-N NOT NUMERIC OR WS-C-CARNET-N = ZEROS
+                       OR WS-C-FONE-N NOT NUMERIC OR WS-C-FONE-N = ZEROS
+                   ADD 1 TO WS-TOTAL-ERROS
+               ELSE
+                   MOVE SPACES TO FILE1-REC
+                   MOVE WS-C-CARNET-N TO FS-CARNET
+                   MOVE WS-C-FONE-N   TO FS-FONE
+                   MOVE WS-C-NOME     TO FS-NAME
+                   MOVE WS-C-ENDERECO TO FS-ENDERECO
+                   MOVE "A" TO FS-STATUS
+                   MOVE FS-FONE     TO WS-CAND-FONE
+                   MOVE FS-NAME     TO WS-CAND-NOME
+                   MOVE FS-ENDERECO TO WS-CAND-ENDERECO
+                   WRITE FILE1-REC
+                       INVALID KEY
+                           PERFORM TRATA-CHAVE-DUPLICADA
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-GRAVADOS
+                           ADD WS-C-CARNET-N TO WS-CHECKSUM-DELTA
+                           IF FUNCTION MOD(WS-TOTAL-GRAVADOS,
+                                   WS-CHECKPOINT-N) = 0
+                               PERFORM GRAVA-CHECKPOINT
+                           END-IF
+                   END-WRITE
+               END-IF
+           END-IF.
+           READ CSV-IN
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+
+      * -----------------------------------
+      * NUMA CHAVE DUPLICADA, DISTINGUE UM REINÍCIO APÓS FALHA (A LINHA
+      * JÁ FOI GRAVADA NUMA EXECUÇÃO ANTERIOR, ANTES DO ÚLTIMO
+      * CHECKPOINT, E ESTÁ SENDO REPROCESSADA) DE UM ERRO DE DADOS DE
+      * VERDADE: SE O REGISTRO JÁ GRAVADO TEM OS MESMOS DADOS QUE
+      * ESTAMOS TENTANDO GRAVAR, É UM REPLAY INÓCUO; SE OS DADOS SÃO
+      * DIFERENTES, É UMA DUPLICATA DE CHAVE GENUÍNA.
+       TRATA-CHAVE-DUPLICADA.
+           READ FILE1
+               INVALID KEY CONTINUE
+           END-READ.
+           IF FS-OK
+                   AND FS-FONE = WS-CAND-FONE
+                   AND FS-NAME = WS-CAND-NOME
+                   AND FS-ENDERECO = WS-CAND-ENDERECO
+               ADD 1 TO WS-TOTAL-PULADOS
+           ELSE
+               ADD 1 TO WS-TOTAL-ERROS
+           END-IF.
+
+       ABRIR-FILE1.
+           OPEN I-O FILE1
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+
+      * -----------------------------------
+      * LÊ O CHECKPOINT DE UMA CARGA ANTERIOR, SE HOUVER, PARA PULAR
+      * AS LINHAS JÁ PROCESSADAS NUM REINÍCIO.
+       LE-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-LINHA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-STAT-CKP = ZEROS
+               READ CHECKPOINT-FILE INTO WS-CKP-REC
+                   AT END CONTINUE
+               END-READ
+               MOVE CKP-LINHA TO WS-RESTART-LINHA
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * -----------------------------------
+      * GRAVA O CHECKPOINT ATUAL (CARNET E NÚMERO DE LINHA DA ÚLTIMA
+      * GRAVAÇÃO COM SUCESSO), SOBRESCREVENDO O ANTERIOR.
+       GRAVA-CHECKPOINT.
+           MOVE FS-CARNET   TO CKP-CARNET.
+           MOVE WS-LINHA-NUM TO CKP-LINHA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-REGISTRO FROM WS-CKP-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      * -----------------------------------
+      * AO TERMINAR A CARGA COM SUCESSO, ZERA O CHECKPOINT PARA QUE A
+      * PRÓXIMA EXECUÇÃO COMECE DO INÍCIO DE UM NOVO ARQUIVO.
+       GRAVA-CHECKPOINT-FIM.
+           MOVE 0 TO CKP-CARNET.
+           MOVE 0 TO CKP-LINHA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKP-REGISTRO FROM WS-CKP-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      * -----------------------------------
+      * GRAVA QUANTOS REGISTROS ESTA EXECUÇÃO CARREGOU E A SOMA DE SEUS
+      * CARNETS, SOBRESCREVENDO O DELTA DA EXECUÇÃO ANTERIOR (O RECON.COB
+      * RODA LOGO APÓS CADA CARGA, ENTÃO SÓ O DELTA MAIS RECENTE IMPORTA).
+       GRAVA-DELTA.
+           MOVE WS-TOTAL-GRAVADOS  TO DLT-TOTAL.
+           MOVE WS-CHECKSUM-DELTA  TO DLT-CHECKSUM.
+           OPEN OUTPUT DELTA-FILE.
+           WRITE DELTA-REGISTRO FROM WS-DELTA-REC.
+           CLOSE DELTA-FILE.
