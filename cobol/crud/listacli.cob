@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTACLI.
+
+      * LISTAGEM SEQUENCIAL DE clientes.dat (FONE, NOME, ENDEREÇO)
+      * COM QUEBRA DE PÁGINA E CONTAGEM FINAL DE REGISTROS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT LISTAGEM ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+           COPY cliente.
+
+       FD LISTAGEM LABEL RECORD STANDARD
+                   VALUE OF FILE-ID IS "clientes.lst".
+       01 LINHA-REL PIC X(104).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02).
+       77 FINAL-ARQUIVO PIC 9 VALUE 0.
+       77 WS-PAGINA PIC 999 VALUE 0.
+       77 WS-LINHAS-PAGINA PIC 99 VALUE 0.
+       77 WS-MAX-LINHAS PIC 99 VALUE 50.
+       77 WS-TOTAL-REG PIC 9(06) VALUE 0.
+
+       01 WS-CABECALHO.
+           05 FILLER      PIC X(20) VALUE "LISTAGEM DE CLIENTES".
+           05 FILLER      PIC X(10) VALUE "  PAGINA: ".
+           05 WC-PAGINA   PIC ZZ9.
+       01 WS-SUBCABECALHO.
+           05 FILLER      PIC X(11) VALUE "CARNET".
+           05 FILLER      PIC X(11) VALUE "FONE".
+           05 FILLER      PIC X(42) VALUE "NOME".
+           05 FILLER      PIC X(40) VALUE "ENDERECO".
+       01 WS-DETALHE.
+           05 WD-CARNET   PIC Z(8)9 BLANK WHEN ZEROS.
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WD-FONE     PIC Z(8)9 BLANK WHEN ZEROS.
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WD-NOME     PIC X(40).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 WD-ENDERECO PIC X(40).
+       01 WS-RODAPE.
+           05 FILLER      PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+           05 WR-TOTAL    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT FILE1.
+           OPEN OUTPUT LISTAGEM.
+           PERFORM NOVA-PAGINA.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+           PERFORM IMPRIME-REGISTRO UNTIL FINAL-ARQUIVO = 1.
+           MOVE WS-TOTAL-REG TO WR-TOTAL.
+           WRITE LINHA-REL FROM WS-RODAPE.
+           CLOSE FILE1.
+           CLOSE LISTAGEM.
+           STOP RUN.
+
+       IMPRIME-REGISTRO.
+           IF FS-ATIVO
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                   PERFORM NOVA-PAGINA
+               END-IF
+               MOVE FS-CARNET   TO WD-CARNET
+               MOVE FS-FONE     TO WD-FONE
+               MOVE FS-NAME     TO WD-NOME
+               MOVE FS-ENDERECO TO WD-ENDERECO
+               WRITE LINHA-REL FROM WS-DETALHE
+               ADD 1 TO WS-LINHAS-PAGINA
+               ADD 1 TO WS-TOTAL-REG
+           END-IF.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+
+       NOVA-PAGINA.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WC-PAGINA.
+           IF WS-PAGINA > 1
+               WRITE LINHA-REL FROM SPACES
+                   BEFORE ADVANCING PAGE
+           END-IF
+           WRITE LINHA-REL FROM WS-CABECALHO.
+           MOVE SPACES TO LINHA-REL.
+           WRITE LINHA-REL.
+           WRITE LINHA-REL FROM WS-SUBCABECALHO.
+           MOVE 0 TO WS-LINHAS-PAGINA.
