@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+      * CONCILIAÇÃO NOTURNA DE clientes.dat: CONFERE A QUANTIDADE DE
+      * REGISTROS E UM CHECKSUM DAS CHAVES (FS-KEY) CONTRA O TOTAL DE
+      * CONTROLE GRAVADO NA EXECUÇÃO ANTERIOR, APONTANDO DIVERGÊNCIAS.
+      * AO FINAL, GRAVA O TOTAL DE CONTROLE DESTA EXECUÇÃO PARA A
+      * PRÓXIMA CONFERÊNCIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT CONTROLE ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-CTL.
+           SELECT DELTA-FILE ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-DLT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+           COPY cliente.
+
+       FD CONTROLE LABEL RECORD STANDARD
+                   VALUE OF FILE-ID IS "clientes.ctl".
+       01 CTL-LINHA PIC X(30).
+
+      * DELTA GRAVADO PELO CLIIMP.COB NA ÚLTIMA CARGA (REGISTROS
+      * NOVOS E SOMA DE SEUS CARNETS). VEJA COMPARA-CONTROLE.
+       FD DELTA-FILE LABEL RECORD STANDARD
+                     VALUE OF FILE-ID IS "clientes.delta".
+       01 DELTA-REGISTRO PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT     PIC 9(02).
+       77 FS-STAT-CTL PIC 9(02).
+           88 FS-CTL-OK         VALUE ZEROS.
+           88 FS-CTL-NAO-EXISTE VALUE 35.
+       77 FINAL-ARQUIVO PIC 9 VALUE 0.
+
+       77 WS-TOTAL-REG    PIC 9(08) VALUE 0.
+       77 WS-CHECKSUM     PIC 9(12) VALUE 0.
+       77 WS-CARNET-NUM   PIC 9(09) VALUE 0.
+
+       01 WS-CTL-ANTERIOR.
+           05 CTL-ANT-TOTAL    PIC 9(08).
+           05 FILLER           PIC X VALUE ",".
+           05 CTL-ANT-CHECKSUM PIC 9(12).
+       77 WS-CTL-EXISTE PIC X VALUE "N".
+           88 CTL-EXISTE VALUE "S".
+
+       01 WS-CTL-ATUAL.
+           05 CTL-TOTAL    PIC 9(08).
+           05 FILLER       PIC X VALUE ",".
+           05 CTL-CHECKSUM PIC 9(12).
+
+       77 FS-STAT-DLT PIC 9(02).
+           88 FS-DLT-OK VALUE ZEROS.
+       01 WS-DELTA.
+           05 DLT-TOTAL    PIC 9(08).
+           05 FILLER       PIC X VALUE ",".
+           05 DLT-CHECKSUM PIC 9(12).
+
+       01 WS-ESPERADO.
+           05 WS-ESP-TOTAL    PIC 9(08).
+           05 WS-ESP-CHECKSUM PIC 9(12).
+
+       77 WS-DIVERGENCIA PIC X VALUE "N".
+           88 HA-DIVERGENCIA VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LE-CONTROLE-ANTERIOR.
+           PERFORM LE-DELTA.
+           OPEN INPUT FILE1.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+           PERFORM SOMA-REGISTRO UNTIL FINAL-ARQUIVO = 1.
+           CLOSE FILE1.
+           PERFORM COMPARA-CONTROLE.
+           PERFORM GRAVA-CONTROLE-ATUAL.
+           DISPLAY "TOTAL DE REGISTROS: " WS-TOTAL-REG.
+           DISPLAY "CHECKSUM DE CHAVES: " WS-CHECKSUM.
+           IF HA-DIVERGENCIA
+               DISPLAY "*** DIVERGENCIA NA CONCILIACAO ***"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "CONCILIACAO OK"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       SOMA-REGISTRO.
+           ADD 1 TO WS-TOTAL-REG.
+           MOVE FS-CARNET TO WS-CARNET-NUM.
+           ADD WS-CARNET-NUM TO WS-CHECKSUM
+               ON SIZE ERROR
+                   DISPLAY "*** CHECKSUM ESTOUROU DE FAIXA ***"
+                   MOVE "S" TO WS-DIVERGENCIA
+           END-ADD.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+
+      * -----------------------------------
+      * LÊ O TOTAL DE CONTROLE DA EXECUÇÃO ANTERIOR, SE HOUVER. NA
+      * PRIMEIRA EXECUÇÃO (ARQUIVO INEXISTENTE) NÃO HÁ NADA A CONFERIR.
+       LE-CONTROLE-ANTERIOR.
+           MOVE "N" TO WS-CTL-EXISTE.
+           OPEN INPUT CONTROLE.
+           IF FS-CTL-OK
+               READ CONTROLE INTO WS-CTL-ANTERIOR
+                   AT END CONTINUE
+                   NOT AT END MOVE "S" TO WS-CTL-EXISTE
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+
+      * -----------------------------------
+      * LÊ O DELTA DA ÚLTIMA CARGA DO CLIIMP.COB, SE HOUVER. SEM O
+      * ARQUIVO (CLIIMP NUNCA RODOU NESTA INSTALAÇÃO), ASSUME DELTA
+      * ZERO, MANTENDO O COMPORTAMENTO DE EXIGIR IGUALDADE EXATA.
+       LE-DELTA.
+           MOVE 0 TO DLT-TOTAL.
+           MOVE 0 TO DLT-CHECKSUM.
+           OPEN INPUT DELTA-FILE.
+           IF FS-DLT-OK
+               READ DELTA-FILE INTO WS-DELTA
+                   AT END CONTINUE
+               END-READ
+               CLOSE DELTA-FILE
+           END-IF.
+
+      * -----------------------------------
+      * O TOTAL E O CHECKSUM ESPERADOS PARA HOJE SÃO OS DA NOITE
+      * ANTERIOR MAIS O DELTA DA ÚLTIMA CARGA DO CLIIMP.COB (QUE RODA
+      * ANTES DO RECON.COB NO BATCH NOTURNO — VEJA batch_noturno.sh).
+      * ISSO EVITA UM FALSO ALARME TODA NOITE EM QUE A IMPORTAÇÃO
+      * CARREGA CLIENTES NOVOS LEGITIMAMENTE; SÓ CRESCIMENTO NÃO
+      * EXPLICADO POR ESSE DELTA (OU QUALQUER REDUÇÃO/CORRUPÇÃO) É
+      * REPORTADO COMO DIVERGÊNCIA.
+       COMPARA-CONTROLE.
+           IF CTL-EXISTE
+               COMPUTE WS-ESP-TOTAL = CTL-ANT-TOTAL + DLT-TOTAL
+               COMPUTE WS-ESP-CHECKSUM = CTL-ANT-CHECKSUM + DLT-CHECKSUM
+               IF WS-TOTAL-REG NOT = WS-ESP-TOTAL
+                   OR WS-CHECKSUM NOT = WS-ESP-CHECKSUM
+                   MOVE "S" TO WS-DIVERGENCIA
+                   DISPLAY "TOTAL ANTERIOR: "    CTL-ANT-TOTAL
+                   DISPLAY "CHECKSUM ANTERIOR: " CTL-ANT-CHECKSUM
+                   DISPLAY "DELTA CLIIMP (TOTAL/CHECKSUM): "
+                       DLT-TOTAL "/" DLT-CHECKSUM
+                   DISPLAY "TOTAL ESPERADO: "    WS-ESP-TOTAL
+                   DISPLAY "CHECKSUM ESPERADO: " WS-ESP-CHECKSUM
+               END-IF
+           END-IF.
+
+       GRAVA-CONTROLE-ATUAL.
+           MOVE WS-TOTAL-REG TO CTL-TOTAL.
+           MOVE WS-CHECKSUM  TO CTL-CHECKSUM.
+           OPEN OUTPUT CONTROLE.
+           WRITE CTL-LINHA FROM WS-CTL-ATUAL.
+           CLOSE CONTROLE.
