@@ -0,0 +1,17 @@
+      * -----------------------------------
+      * REGISTRO DE HISTÓRICO DE ALTERAÇÕES (historico.log)
+      * UMA LINHA POR CAMPO ALTERADO EM CADA ALTERA.
+       01 HIST-REC.
+           05 HIST-DATA          PIC 9(08).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-HORA          PIC 9(08).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-CARNET        PIC 9(09).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-OPERADOR      PIC X(10).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-CAMPO         PIC X(10).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-VALOR-ANTIGO  PIC X(40).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 HIST-VALOR-NOVO    PIC X(40).
