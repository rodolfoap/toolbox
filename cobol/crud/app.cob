@@ -6,19 +6,30 @@
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FS-STAT
-               RECORD KEY IS FS-KEY.
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT AUDITLOG ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-AUD.
+           SELECT HISTORICO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT-HIST.
 
        DATA DIVISION.
        FILE SECTION.
        FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
-       01 FILE1-REC.
-           05 FS-KEY.
-               10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
-           05 FS-NAME     PIC X(40).
-           05 FS-ENDERECO PIC X(40).
-           05 FILLER      PIC X(20).
+           COPY cliente.
+
+       FD AUDITLOG LABEL RECORD STANDARD
+                   VALUE OF FILE-ID IS "auditoria.log".
+           COPY auditoria.
+
+       FD HISTORICO LABEL RECORD STANDARD
+                    VALUE OF FILE-ID IS "historico.log".
+           COPY historico.
 
        WORKING-STORAGE SECTION.
 
@@ -36,11 +47,34 @@
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+           88 FS-BLOQUEADO  VALUE 51.
+       77 FS-STAT-AUD PIC 9(02).
+       77 FS-STAT-HIST PIC 9(02).
+       77 WS-OPERADOR PIC X(10) VALUE "SISTEMA".
+       77 WS-OLD-FONE PIC 9(09).
+       77 WS-OLD-NOME PIC X(40).
+       77 WS-OLD-ENDERECO PIC X(40).
+       77 WS-HIST-CAMPO PIC X(10).
+       77 WS-HIST-VALOR-ANTIGO PIC X(40).
+       77 WS-HIST-VALOR-NOVO PIC X(40).
+       77 WS-LOCK-MAX PIC 99 VALUE 05.
+       77 WS-LOCK-TENTATIVAS PIC 99 VALUE 0.
+       77 WS-ESPERA-NANOSEG PIC 9(9) VALUE 200000000.
+       01 WS-DATA-HORA-ATUAL.
+           05 WS-DH-DATA PIC 9(08).
+           05 WS-DH-HORA PIC 9(08).
+           05 FILLER     PIC X(05).
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
+       77 WS-MODO-BUSCA PIC X.
+           88 E-BUSCA-NOME   VALUE "N" "n".
+           88 E-BUSCA-CARNET VALUE "C" "c".
+       77 WS-NOME-BUSCA PIC X(40).
+
        77 WS-NUML PIC 999.
        77 WS-NUMC PIC 999.
+       77 WS-MIN-ENDERECO PIC 99 VALUE 10.
        77 COR-FUNDO PIC 9 VALUE 0.
        77 COR-FRENTE PIC 9 VALUE 2.
 
@@ -78,15 +112,30 @@
 
        01 SS-TELA-REGISTRO.
            05 SS-CHAVE FOREGROUND-COLOR COR-FRENTE.
-               10 LINE 10 COLUMN 10 VALUE "PHONE  :".
-               10 COLUMN PLUS 2 PIC 9(09) USING FS-FONE
+               10 LINE 10 COLUMN 10 VALUE "CARNET :".
+               10 COLUMN PLUS 2 PIC 9(09) USING FS-CARNET
                   BLANK WHEN ZEROS.
            05 SS-DADOS.
-               10 LINE 11 COLUMN 10 VALUE "NAME   :".
+               10 LINE 11 COLUMN 10 VALUE "PHONE  :".
+               10 COLUMN PLUS 2 PIC 9(09) USING FS-FONE
+                  BLANK WHEN ZEROS.
+               10 LINE 12 COLUMN 10 VALUE "NAME   :".
                10 COLUMN PLUS 2 PIC X(40) USING FS-NAME.
-               10 LINE 12 COLUMN 10 VALUE "ADDRESS:".
+               10 LINE 13 COLUMN 10 VALUE "ADDRESS:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-ENDERECO.
 
+       01 SS-MODO-CONSULTA FOREGROUND-COLOR COR-FRENTE.
+           05 LINE 09 COLUMN 10 VALUE "BUSCAR POR (C)ARNET OU (N)OME? ".
+           05 COLUMN PLUS 1 USING WS-MODO-BUSCA AUTO.
+
+       01 SS-BUSCA-NOME FOREGROUND-COLOR COR-FRENTE.
+           05 LINE 10 COLUMN 10 VALUE "NAME   :".
+           05 COLUMN PLUS 2 PIC X(40) USING FS-NAME.
+
+       01 SS-LOGIN FOREGROUND-COLOR COR-FRENTE.
+           05 LINE 10 COLUMN 10 VALUE "OPERADOR: ".
+           05 COLUMN PLUS 1 PIC X(10) USING WS-OPERADOR.
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR COR-FRENTE
                   BACKGROUND-COLOR COR-FUNDO HIGHLIGHT.
@@ -100,6 +149,7 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            ACCEPT WS-NUML FROM LINES
            ACCEPT WS-NUMC FROM COLUMNS
+           PERFORM LOGIN
            PERFORM ABRIR-ARQUIVOS
            PERFORM UNTIL E-ENCERRAR
                MOVE "MENU" TO WS-OP
@@ -120,6 +170,8 @@
            END-PERFORM.
        FINALIZA.
            CLOSE FILE1.
+           CLOSE AUDITLOG.
+           CLOSE HISTORICO.
            STOP RUN.
 
       * -----------------------------------
@@ -133,26 +185,72 @@
            IF COB-CRT-STATUS = COB-SCR-ESC
                GO ADDITION-FIM
            END-IF
-           IF FS-NAME EQUAL SPACES OR FS-ENDERECO EQUAL SPACES
-               MOVE "FAVOR INFORMAR NAME E ENDEREÇO" TO WS-MSGERRO
+           IF FS-CARNET NOT NUMERIC OR FS-CARNET EQUAL ZEROS
+               MOVE "CARNET INVÁLIDO" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
                GO ADDITION-LOOP
            END-IF
-           WRITE FILE1-REC
-           INVALID KEY
-               MOVE "CLIENTE JÁ EXISTE" TO WS-MSGERRO
+           IF FS-NAME EQUAL SPACES
+               MOVE "FAVOR INFORMAR O NOME" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
-               MOVE ZEROS TO FS-KEY
-           END-WRITE.
+               GO ADDITION-LOOP
+           END-IF
+           IF FS-FONE NOT NUMERIC OR FS-FONE EQUAL ZEROS
+               MOVE "TELEFONE INVÁLIDO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ADDITION-LOOP
+           END-IF
+           IF FUNCTION LENGTH(FUNCTION TRIM(FS-ENDERECO))
+                   < WS-MIN-ENDERECO
+               MOVE "ENDEREÇO MUITO CURTO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ADDITION-LOOP
+           END-IF
+           MOVE "A" TO FS-STATUS.
+           PERFORM ADDITION-GRAVA THRU ADDITION-GRAVA-FIM.
            GO ADDITION.
        ADDITION-FIM.
 
+      * -----------------------------------
+      * GRAVA O CLIENTE, COM RETENTATIVA SE O REGISTRO ESTIVER
+      * BLOQUEADO POR OUTRA SESSÃO (CARNET REPETIDO NÃO É RETENTADO)
+       ADDITION-GRAVA.
+           MOVE 0 TO WS-LOCK-TENTATIVAS.
+       ADDITION-GRAVA-LOOP.
+           WRITE FILE1-REC
+               INVALID KEY
+                   IF FS-BLOQUEADO
+                       ADD 1 TO WS-LOCK-TENTATIVAS
+                       IF WS-LOCK-TENTATIVAS < WS-LOCK-MAX
+                           PERFORM ESPERA-BLOQUEIO
+                           GO ADDITION-GRAVA-LOOP
+                       END-IF
+                       MOVE "REGISTRO BLOQUEADO, TENTE NOVAMENTE"
+                           TO WS-MSGERRO
+                   ELSE
+                       MOVE "CLIENTE JÁ EXISTE" TO WS-MSGERRO
+                       MOVE ZEROS TO FS-KEY
+                   END-IF
+                   PERFORM MOSTRA-ERRO
+           END-WRITE.
+       ADDITION-GRAVA-FIM.
+
       * -----------------------------------
        CONSULTA.
            MOVE "CONSULTA" TO WS-OP.
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
            DISPLAY SS-CLS.
        CONSULTA-LOOP.
+           MOVE SPACES TO WS-MODO-BUSCA.
+           DISPLAY SS-MODO-CONSULTA.
+           ACCEPT SS-MODO-CONSULTA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-FIM
+           END-IF
+           IF E-BUSCA-NOME
+               PERFORM CONSULTA-POR-NOME THRU CONSULTA-POR-NOME-FIM
+               GO CONSULTA-LOOP
+           END-IF
            MOVE SPACES TO FILE1-REC.
            DISPLAY SS-TELA-REGISTRO.
            PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
@@ -167,6 +265,43 @@
            GO CONSULTA-LOOP.
        CONSULTA-FIM.
 
+      * -----------------------------------
+      * BUSCA CLIENTES PELO NOME (CHAVE ALTERNATIVA, COM DUPLICATAS)
+       CONSULTA-POR-NOME.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-BUSCA-NOME.
+           ACCEPT SS-BUSCA-NOME.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-POR-NOME-FIM
+           END-IF
+           MOVE FS-NAME TO WS-NOME-BUSCA.
+           START FILE1 KEY IS >= FS-NAME
+               INVALID KEY
+                   MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO CONSULTA-POR-NOME-FIM
+           END-START.
+       CONSULTA-POR-NOME-LOOP.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "FIM DOS REGISTROS COM ESSE NOME" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO CONSULTA-POR-NOME-FIM
+           END-READ
+           IF FS-NAME NOT = WS-NOME-BUSCA
+               MOVE "FIM DOS REGISTROS COM ESSE NOME" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO CONSULTA-POR-NOME-FIM
+           END-IF
+           IF FS-INATIVO
+               GO CONSULTA-POR-NOME-LOOP
+           END-IF
+           DISPLAY SS-TELA-REGISTRO.
+           MOVE "ENTER P/ PRÓXIMO, ESC P/ SAIR" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           GO CONSULTA-POR-NOME-LOOP.
+       CONSULTA-POR-NOME-FIM.
+
       * -----------------------------------
        ALTERA.
            MOVE "ALTERAÇÃO" TO WS-OP.
@@ -180,6 +315,9 @@
                GO TO ALTERA-FIM
            END-IF
            IF FS-OK
+               MOVE FS-FONE     TO WS-OLD-FONE
+               MOVE FS-NAME     TO WS-OLD-NOME
+               MOVE FS-ENDERECO TO WS-OLD-ENDERECO
                ACCEPT SS-DADOS
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO ALTERA-LOOP
@@ -187,16 +325,65 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
-            REWRITE FILE1-REC
-                INVALID KEY
-                    MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
-                    PERFORM MOSTRA-ERRO
-                NOT INVALID KEY
-                    CONTINUE
-            END-REWRITE.
+            PERFORM ALTERA-GRAVA THRU ALTERA-GRAVA-FIM.
             GO ALTERA-LOOP.
        ALTERA-FIM.
 
+      * -----------------------------------
+      * GRAVA NO HISTÓRICO CADA CAMPO QUE MUDOU NESTA ALTERAÇÃO
+       GRAVA-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           IF WS-OLD-FONE NOT = FS-FONE
+               MOVE "FONE"        TO WS-HIST-CAMPO
+               MOVE WS-OLD-FONE   TO WS-HIST-VALOR-ANTIGO
+               MOVE FS-FONE       TO WS-HIST-VALOR-NOVO
+               PERFORM GRAVA-HIST-LINHA
+           END-IF
+           IF WS-OLD-NOME NOT = FS-NAME
+               MOVE "NOME"        TO WS-HIST-CAMPO
+               MOVE WS-OLD-NOME   TO WS-HIST-VALOR-ANTIGO
+               MOVE FS-NAME       TO WS-HIST-VALOR-NOVO
+               PERFORM GRAVA-HIST-LINHA
+           END-IF
+           IF WS-OLD-ENDERECO NOT = FS-ENDERECO
+               MOVE "ENDERECO"      TO WS-HIST-CAMPO
+               MOVE WS-OLD-ENDERECO TO WS-HIST-VALOR-ANTIGO
+               MOVE FS-ENDERECO     TO WS-HIST-VALOR-NOVO
+               PERFORM GRAVA-HIST-LINHA
+           END-IF.
+
+       GRAVA-HIST-LINHA.
+           MOVE WS-DH-DATA           TO HIST-DATA.
+           MOVE WS-DH-HORA           TO HIST-HORA.
+           MOVE FS-CARNET            TO HIST-CARNET.
+           MOVE WS-OPERADOR          TO HIST-OPERADOR.
+           MOVE WS-HIST-CAMPO        TO HIST-CAMPO.
+           MOVE WS-HIST-VALOR-ANTIGO TO HIST-VALOR-ANTIGO.
+           MOVE WS-HIST-VALOR-NOVO   TO HIST-VALOR-NOVO.
+           WRITE HIST-REC.
+
+      * -----------------------------------
+      * REGRAVA O CLIENTE, COM RETENTATIVA SE O REGISTRO ESTIVER
+      * BLOQUEADO POR OUTRA SESSÃO
+       ALTERA-GRAVA.
+           MOVE 0 TO WS-LOCK-TENTATIVAS.
+       ALTERA-GRAVA-LOOP.
+           REWRITE FILE1-REC
+               INVALID KEY
+                   IF FS-BLOQUEADO
+                       ADD 1 TO WS-LOCK-TENTATIVAS
+                       IF WS-LOCK-TENTATIVAS < WS-LOCK-MAX
+                           PERFORM ESPERA-BLOQUEIO
+                           GO ALTERA-GRAVA-LOOP
+                       END-IF
+                   END-IF
+                   MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               NOT INVALID KEY
+                   PERFORM GRAVA-HISTORICO
+           END-REWRITE.
+       ALTERA-GRAVA-FIM.
+
       * -----------------------------------
        EXCLUI.
            MOVE "EXCLUSÃO" TO WS-OP.
@@ -218,28 +405,96 @@
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
-           DELETE FILE1
+           MOVE "I" TO FS-STATUS.
+           PERFORM EXCLUI-GRAVA THRU EXCLUI-GRAVA-FIM.
+       EXCLUI-FIM.
+
+      * -----------------------------------
+      * MARCA O CLIENTE COMO INATIVO, COM RETENTATIVA SE O REGISTRO
+      * ESTIVER BLOQUEADO POR OUTRA SESSÃO
+       EXCLUI-GRAVA.
+           MOVE 0 TO WS-LOCK-TENTATIVAS.
+       EXCLUI-GRAVA-LOOP.
+           REWRITE FILE1-REC
                INVALID KEY
+                   IF FS-BLOQUEADO
+                       ADD 1 TO WS-LOCK-TENTATIVAS
+                       IF WS-LOCK-TENTATIVAS < WS-LOCK-MAX
+                           PERFORM ESPERA-BLOQUEIO
+                           GO EXCLUI-GRAVA-LOOP
+                       END-IF
+                   END-IF
                    MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
-           END-DELETE.
-       EXCLUI-FIM.
+               NOT INVALID KEY
+                   PERFORM GRAVA-AUDITORIA
+           END-REWRITE.
+       EXCLUI-GRAVA-FIM.
+
+      * -----------------------------------
+      * GRAVA NO LOG DE AUDITORIA OS DADOS DO CLIENTE EXCLUÍDO
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DH-DATA    TO AUD-DATA.
+           MOVE WS-DH-HORA    TO AUD-HORA.
+           MOVE WS-OPERADOR   TO AUD-OPERADOR.
+           MOVE "EXCLUSAO"    TO AUD-ACAO.
+           MOVE FS-CARNET     TO AUD-CARNET.
+           MOVE FS-FONE       TO AUD-FONE.
+           MOVE FS-NAME       TO AUD-NOME.
+           MOVE FS-ENDERECO   TO AUD-ENDERECO.
+           WRITE AUD-REC.
 
       * -----------------------------------
-      * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
+      * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE. SOB LOCK MODE
+      * AUTOMATIC O BLOQUEIO É ADQUIRIDO AQUI (NA LEITURA), NÃO NO
+      * WRITE/REWRITE POSTERIOR, ENTÃO É AQUI QUE DUAS SESSÕES
+      * INTERATIVAS DISPUTANDO O MESMO CLIENTE DE FATO SE ENCONTRAM;
+      * RETENTA COMO EM ADDITION-GRAVA/ALTERA-GRAVA/EXCLUI-GRAVA.
        LE-CLIENTE.
            ACCEPT SS-CHAVE.
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
-               READ FILE1
-                   INVALID KEY
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 99 TO FS-STAT
+               GO TO LE-CLIENTE-FIM
+           END-IF.
+           MOVE 0 TO WS-LOCK-TENTATIVAS.
+       LE-CLIENTE-LOOP.
+           READ FILE1
+               INVALID KEY
+                   IF FS-BLOQUEADO
+                       ADD 1 TO WS-LOCK-TENTATIVAS
+                       IF WS-LOCK-TENTATIVAS < WS-LOCK-MAX
+                           PERFORM ESPERA-BLOQUEIO
+                           GO TO LE-CLIENTE-LOOP
+                       END-IF
+                       MOVE "REGISTRO BLOQUEADO, TENTE NOVAMENTE"
+                           TO WS-MSGERRO
+                   ELSE
                        MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                   END-IF
+                   PERFORM MOSTRA-ERRO
+               NOT INVALID KEY
+                   IF FS-INATIVO
+                       MOVE 35 TO FS-STAT
+                       MOVE "CLIENTE EXCLUÍDO" TO WS-MSGERRO
                        PERFORM MOSTRA-ERRO
-               END-READ
-           ELSE
-               MOVE 99 to FS-STAT
-           END-IF.
+                   END-IF
+           END-READ.
        LE-CLIENTE-FIM.
 
+      * -----------------------------------
+      * CAPTURA O IDENTIFICADOR DO OPERADOR (SESSÃO) NO INÍCIO DO
+      * PROGRAMA. ESSE VALOR FICA EM WS-OPERADOR E É GRAVADO EM TODA
+      * INCLUSÃO/ALTERAÇÃO/EXCLUSÃO, ALIMENTANDO O HISTÓRICO (HIST-
+      * OPERADOR) E A AUDITORIA (AUD-OPERADOR).
+       LOGIN.
+           MOVE "LOGIN" TO WS-OP.
+           MOVE SPACES TO WS-OPERADOR.
+           PERFORM UNTIL WS-OPERADOR NOT = SPACES
+               DISPLAY SS-CLS
+               ACCEPT SS-LOGIN
+           END-PERFORM.
+
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
        ABRIR-ARQUIVOS.
@@ -248,8 +503,26 @@
                OPEN OUTPUT FILE1
                CLOSE FILE1
                OPEN I-O FILE1
+           END-IF
+           OPEN EXTEND AUDITLOG
+           IF FS-STAT-AUD NOT = ZEROS
+               OPEN OUTPUT AUDITLOG
+               CLOSE AUDITLOG
+               OPEN EXTEND AUDITLOG
+           END-IF
+           OPEN EXTEND HISTORICO
+           IF FS-STAT-HIST NOT = ZEROS
+               OPEN OUTPUT HISTORICO
+               CLOSE HISTORICO
+               OPEN EXTEND HISTORICO
            END-IF.
 
+      * -----------------------------------
+      * PEQUENA ESPERA (200MS) ANTES DE RETENTAR UM REGISTRO BLOQUEADO,
+      * DANDO TEMPO DA OUTRA SESSÃO TERMINAR SEU WRITE/REWRITE/DELETE
+       ESPERA-BLOQUEIO.
+           CALL "CBL_GC_NANOSLEEP" USING WS-ESPERA-NANOSEG.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        MOSTRA-ERRO.
