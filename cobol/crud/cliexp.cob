@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIEXP.
+
+      * EXPORTAÇÃO DE clientes.dat (CLIENTES ATIVOS) PARA UM CSV COM
+      * LINHAS CARNET,FONE,NOME,ENDERECO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT CSV-OUT ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+           COPY cliente.
+
+       FD CSV-OUT LABEL RECORD STANDARD
+                  VALUE OF FILE-ID IS "clientes_export.csv".
+       01 CSV-LINHA PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02).
+       77 FINAL-ARQUIVO PIC 9 VALUE 0.
+       77 WS-TOTAL-EXPORTADOS PIC 9(06) VALUE 0.
+
+       01 WS-CSV-LINHA.
+           05 WC-CARNET   PIC 9(09).
+           05 FILLER      PIC X VALUE ",".
+           05 WC-FONE     PIC 9(09).
+           05 FILLER      PIC X VALUE ",".
+           05 WC-NOME     PIC X(40).
+           05 FILLER      PIC X VALUE ",".
+           05 WC-ENDERECO PIC X(40).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT FILE1.
+           OPEN OUTPUT CSV-OUT.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
+           PERFORM EXPORTA-REGISTRO UNTIL FINAL-ARQUIVO = 1.
+           DISPLAY "EXPORTADOS: " WS-TOTAL-EXPORTADOS.
+           CLOSE FILE1.
+           CLOSE CSV-OUT.
+           STOP RUN.
+
+       EXPORTA-REGISTRO.
+           IF FS-ATIVO
+               MOVE FS-CARNET   TO WC-CARNET
+               MOVE FS-FONE     TO WC-FONE
+               MOVE FS-NAME     TO WC-NOME
+               MOVE FS-ENDERECO TO WC-ENDERECO
+               WRITE CSV-LINHA FROM WS-CSV-LINHA
+               ADD 1 TO WS-TOTAL-EXPORTADOS
+           END-IF.
+           READ FILE1 NEXT RECORD
+               AT END MOVE 1 TO FINAL-ARQUIVO
+           END-READ.
